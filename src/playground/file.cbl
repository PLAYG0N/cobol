@@ -1,19 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. filetest.
-       
+
        AUTHOR PLAYG0N.
-       
+
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       01 TEST-DATA PIC X(25) VALUE 'Hello World'.
+
+       COPY "FILEHANDLER.cpy".
+       COPY "FILESTATUS.cpy".
+
+       01 WS-TEST-FILENAME      PIC X(200) VALUE 'FILETEST.DAT'.
+       01 WS-MISSING-FILENAME   PIC X(200) VALUE 'NOSUCHFILE.DAT'.
+
+       01 WS-READ-LOOP-COUNT    PIC 9(05) COMP VALUE 0.
+       01 WS-FIRST-RECORD-SAVED PIC X(500).
+
+       01 WS-TEST-PASS-COUNT PIC 9(05) VALUE 0.
+       01 WS-TEST-FAIL-COUNT PIC 9(05) VALUE 0.
+       01 WS-CASE-NAME       PIC X(40).
+       01 WS-CASE-DETAIL     PIC X(60).
+
+       01 WS-DEL-NAME PIC X(256).
+       01 WS-DEL-RC   PIC 9(4) COMP-X.
 
        PROCEDURE DIVISION.
-       
-       DISPLAY TEST-DATA
-       
-       GOBACK.
-       
-       
\ No newline at end of file
+
+       MAIN SECTION.
+
+           PERFORM WRITE-TEST
+           PERFORM READ-TEST
+           PERFORM VALIDATION-TEST
+           PERFORM CLEANUP-TEST
+           PERFORM REPORT-RESULTS
+
+           GOBACK.
+
+       WRITE-TEST SECTION.
+
+           MOVE SPACES TO FILEHANDLER
+           MOVE WS-TEST-FILENAME TO FILENAME OF FILEHANDLER
+           MOVE 0 TO FH-HANDLE-ID OF FILEHANDLER
+           SET F-OPEN TO TRUE
+           SET WRITE-MODE TO TRUE
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE 'WRITE-TEST OPEN' TO WS-CASE-NAME
+           IF FILENAME-OPENED
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE 'EXPECTED FILENAME-OPENED' TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF
+
+           MOVE SPACES TO FILE-RECORD OF FILEHANDLER
+           MOVE 'FIRST TEST RECORD' TO FILE-RECORD OF FILEHANDLER
+           SET F-WRITE TO TRUE
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE SPACES TO FILE-RECORD OF FILEHANDLER
+           MOVE 'SECOND TEST RECORD' TO FILE-RECORD OF FILEHANDLER
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE SPACES TO FILE-RECORD OF FILEHANDLER
+           MOVE 'THIRD TEST RECORD' TO FILE-RECORD OF FILEHANDLER
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           SET F-CLOSE TO TRUE
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE 'WRITE-TEST WRITE-COUNT' TO WS-CASE-NAME
+           IF WRITE-COUNT OF FILEHANDLER = 3
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE 'EXPECTED 3 RECORDS WRITTEN' TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF
+
+           EXIT.
+
+       READ-TEST SECTION.
+
+           MOVE SPACES TO FILEHANDLER
+           MOVE WS-TEST-FILENAME TO FILENAME OF FILEHANDLER
+           MOVE 0 TO FH-HANDLE-ID OF FILEHANDLER
+           SET F-OPEN TO TRUE
+           SET READ-MODE TO TRUE
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE 0 TO WS-READ-LOOP-COUNT
+           SET F-READ TO TRUE
+           PERFORM READ-ONE-RECORD UNTIL FILENAME-EOF
+
+           SET F-CLOSE TO TRUE
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE 'READ-TEST RECORD-COUNT' TO WS-CASE-NAME
+           IF WS-READ-LOOP-COUNT = 3
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE 'EXPECTED 3 RECORDS READ' TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF
+
+           MOVE 'READ-TEST FIRST-RECORD-CONTENT' TO WS-CASE-NAME
+           IF WS-FIRST-RECORD-SAVED(1:18) = 'FIRST TEST RECORD'
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE 'FIRST RECORD DID NOT ROUND-TRIP' TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF
+
+           EXIT.
+
+       READ-ONE-RECORD SECTION.
+
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           IF NOT FILENAME-EOF
+               ADD 1 TO WS-READ-LOOP-COUNT
+               IF WS-READ-LOOP-COUNT = 1
+                   MOVE FILE-RECORD OF FILEHANDLER TO
+                       WS-FIRST-RECORD-SAVED
+               END-IF
+           END-IF
+
+           EXIT.
+
+       VALIDATION-TEST SECTION.
+
+           MOVE SPACES TO FILEHANDLER
+           MOVE WS-TEST-FILENAME TO FILENAME OF FILEHANDLER
+           MOVE 0 TO FH-HANDLE-ID OF FILEHANDLER
+           MOVE 'Z' TO OPERATION OF FILEHANDLER
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE 'VALIDATION-TEST BAD-OPERATION' TO WS-CASE-NAME
+           IF FILENAME-INVALID
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE 'EXPECTED FILENAME-INVALID' TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF
+
+           MOVE SPACES TO FILEHANDLER
+           MOVE WS-MISSING-FILENAME TO FILENAME OF FILEHANDLER
+           MOVE 0 TO FH-HANDLE-ID OF FILEHANDLER
+           SET F-OPEN TO TRUE
+           SET READ-MODE TO TRUE
+           CALL "FILEHANDLER" USING FILEHANDLER FILENAME-FILE-STATUS
+
+           MOVE 'VALIDATION-TEST MISSING-FILE' TO WS-CASE-NAME
+           IF FILENAME-INVALID
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE 'EXPECTED FILENAME-INVALID' TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF
+
+           EXIT.
+
+       CLEANUP-TEST SECTION.
+
+           MOVE SPACES TO WS-DEL-NAME
+           MOVE WS-TEST-FILENAME TO WS-DEL-NAME
+           CALL "CBL_DELETE_FILE" USING WS-DEL-NAME
+               RETURNING WS-DEL-RC
+
+           EXIT.
+
+       RECORD-PASS SECTION.
+
+           ADD 1 TO WS-TEST-PASS-COUNT
+           DISPLAY 'PASS: ' WS-CASE-NAME
+
+           EXIT.
+
+       RECORD-FAIL SECTION.
+
+           ADD 1 TO WS-TEST-FAIL-COUNT
+           DISPLAY 'FAIL: ' WS-CASE-NAME ' - ' WS-CASE-DETAIL
+
+           EXIT.
+
+       REPORT-RESULTS SECTION.
+
+           DISPLAY '===================================='
+           DISPLAY 'FILEHANDLER REGRESSION TEST RESULTS'
+           DISPLAY 'PASSED: ' WS-TEST-PASS-COUNT
+           DISPLAY 'FAILED: ' WS-TEST-FAIL-COUNT
+           DISPLAY '===================================='
+
+           EXIT.

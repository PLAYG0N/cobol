@@ -1,41 +1,179 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILEHANDLER.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT MY-FILE ASSIGN TO FILENAME
-       ORGANISATION IS SEQUENTIAL.
-       
+       SELECT MY-FILE-1 ASSIGN TO DYNAMIC WS-DYN-FILENAME-1
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-MY-FILE-STATUS-1.
+
+       SELECT MY-FILE-2 ASSIGN TO DYNAMIC WS-DYN-FILENAME-2
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-MY-FILE-STATUS-2.
+
+       SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-DYN-CKPT-FILENAME
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
+
+       SELECT MY-FILE-3 ASSIGN TO DYNAMIC WS-DYN-FILENAME-3
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS LFR-3-KEY
+       FILE STATUS IS WS-MY-FILE-STATUS-3.
+
+       SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-DYN-FILENAME-4
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-MY-FILE-STATUS-4.
+
+       SELECT LOCK-FILE ASSIGN TO DYNAMIC WS-DYN-LOCK-FILENAME
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
-       FD MY-FILE
-           DATA RECORD IS LOCAL-FILE-RECORD.
+       FD MY-FILE-1
+           RECORD IS VARYING IN SIZE FROM 1 TO 500 CHARACTERS
+               DEPENDING ON WS-REC-LEN-1
+           DATA RECORD IS LOCAL-FILE-RECORD-1.
+       01 LOCAL-FILE-RECORD-1 PIC X(500).
+
+       FD MY-FILE-2
+           RECORD IS VARYING IN SIZE FROM 1 TO 500 CHARACTERS
+               DEPENDING ON WS-REC-LEN-2
+           DATA RECORD IS LOCAL-FILE-RECORD-2.
+       01 LOCAL-FILE-RECORD-2 PIC X(500).
+
+       FD AUDIT-FILE
+           DATA RECORD IS AUDIT-RECORD.
+       01 AUDIT-RECORD PIC X(265).
+
+       FD CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01 CHECKPOINT-RECORD PIC 9(09).
+
+       FD MY-FILE-3
+           DATA RECORD IS LOCAL-FILE-RECORD-3.
+       01 LOCAL-FILE-RECORD-3.
+           05 LFR-3-KEY  PIC X(20).
+           05 LFR-3-DATA PIC X(480).
+
+       FD REPORT-FILE
+           DATA RECORD IS REPORT-RECORD.
+       01 REPORT-RECORD PIC X(133).
+
+       FD LOCK-FILE
+           DATA RECORD IS LOCK-RECORD.
+       01 LOCK-RECORD PIC X(01).
 
        WORKING-STORAGE SECTION.
 
-       01 WS-FILE-RECORD PIC X(500). 
-       
+       01 WS-FILE-RECORD PIC X(500).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-AUDIT-DATE   PIC 9(08).
+       01 WS-AUDIT-TIME   PIC 9(08).
+
+       01 WS-CHK-FILE-NAME PIC X(256).
+       01 WS-CHK-DETAILS.
+           05 WS-CHK-SIZE PIC X(8) COMP-X.
+           05 WS-CHK-DATE.
+               10 WS-CHK-DAY    PIC X COMP-X.
+               10 WS-CHK-MONTH  PIC X COMP-X.
+               10 WS-CHK-YEAR   PIC 9(4) COMP-X.
+           05 WS-CHK-TIME.
+               10 WS-CHK-HOURS      PIC X COMP-X.
+               10 WS-CHK-MINUTES    PIC X COMP-X.
+               10 WS-CHK-SECONDS    PIC X COMP-X.
+               10 WS-CHK-HUNDREDTHS PIC X COMP-X.
+       01 WS-CHK-RC PIC 9(4) COMP-X.
+
+       01 WS-DYN-LOCK-FILENAME PIC X(210).
+       01 WS-LOCK-STATUS       PIC X(2).
+       01 WS-LOCK-DEL-NAME     PIC X(256).
+       01 WS-LOCK-DEL-RC       PIC 9(4) COMP-X.
+
+       01 WS-DYN-CKPT-FILENAME   PIC X(210).
+       01 WS-CKPT-STATUS         PIC X(2).
+       01 WS-CKPT-RESTART-COUNT  PIC 9(09) COMP.
+       01 WS-CKPT-QUOT           PIC 9(09) COMP.
+       01 WS-CKPT-REM            PIC 9(05) COMP.
+
+       01 WS-HANDLE-1.
+           05 WS-DYN-FILENAME-1    PIC X(200).
+           05 WS-MY-FILE-STATUS-1  PIC X(2).
+           05 WS-REC-LEN-1         PIC 9(05) COMP VALUE 500.
+           05 WS-READ-COUNT-1      PIC 9(09) COMP VALUE 0.
+           05 WS-WRITE-COUNT-1     PIC 9(09) COMP VALUE 0.
+           05 WS-CKPT-FILENAME-1   PIC X(210).
+           05 WS-SKIP-TARGET-1     PIC 9(09) COMP VALUE 0.
+           05 WS-SKIP-COUNTER-1    PIC 9(09) COMP VALUE 0.
+           05 WS-HANDLE-1-SWITCH   PIC X(1) VALUE 'N'.
+               88 HANDLE-1-IN-USE  VALUE 'Y'.
+           05 WS-LOCK-FILENAME-1  PIC X(210).
+           05 WS-HANDLE-1-LOCK-SWITCH PIC X(1) VALUE 'N'.
+               88 HANDLE-1-LOCKED  VALUE 'Y'.
+
+       01 WS-HANDLE-2.
+           05 WS-DYN-FILENAME-2    PIC X(200).
+           05 WS-MY-FILE-STATUS-2  PIC X(2).
+           05 WS-REC-LEN-2         PIC 9(05) COMP VALUE 500.
+           05 WS-READ-COUNT-2      PIC 9(09) COMP VALUE 0.
+           05 WS-WRITE-COUNT-2     PIC 9(09) COMP VALUE 0.
+           05 WS-CKPT-FILENAME-2   PIC X(210).
+           05 WS-SKIP-TARGET-2     PIC 9(09) COMP VALUE 0.
+           05 WS-SKIP-COUNTER-2    PIC 9(09) COMP VALUE 0.
+           05 WS-HANDLE-2-SWITCH   PIC X(1) VALUE 'N'.
+               88 HANDLE-2-IN-USE  VALUE 'Y'.
+           05 WS-LOCK-FILENAME-2  PIC X(210).
+           05 WS-HANDLE-2-LOCK-SWITCH PIC X(1) VALUE 'N'.
+               88 HANDLE-2-LOCKED  VALUE 'Y'.
+
+       01 WS-HANDLE-3.
+           05 WS-DYN-FILENAME-3    PIC X(200).
+           05 WS-MY-FILE-STATUS-3  PIC X(2).
+           05 WS-READ-COUNT-3      PIC 9(09) COMP VALUE 0.
+           05 WS-WRITE-COUNT-3     PIC 9(09) COMP VALUE 0.
+           05 WS-HANDLE-3-SWITCH   PIC X(1) VALUE 'N'.
+               88 HANDLE-3-IN-USE  VALUE 'Y'.
+           05 WS-LOCK-FILENAME-3  PIC X(210).
+           05 WS-HANDLE-3-LOCK-SWITCH PIC X(1) VALUE 'N'.
+               88 HANDLE-3-LOCKED  VALUE 'Y'.
+
+       01 WS-HANDLE-4.
+           05 WS-DYN-FILENAME-4    PIC X(200).
+           05 WS-MY-FILE-STATUS-4  PIC X(2).
+           05 WS-WRITE-COUNT-4     PIC 9(09) COMP VALUE 0.
+           05 WS-HANDLE-4-SWITCH   PIC X(1) VALUE 'N'.
+               88 HANDLE-4-IN-USE  VALUE 'Y'.
+
        LINKAGE SECTION.
-       
+
        COPY "FILEHANDLER.cpy".
        COPY "FILESTATUS.cpy".
 
        PROCEDURE DIVISION USING    FILEHANDLER
-                                   FILENAME-FILE-STATUS.   
+                                   FILENAME-FILE-STATUS.
        MAIN SECTION.
 
-           PERFORM INPUT-VALIDATION 
-           PERFORM FILE-HANDLING
+           PERFORM INPUT-VALIDATION
+           IF FILENAME-VALID
+               PERFORM FILE-HANDLING
+           END-IF
+           PERFORM SET-SHOP-RETURN-CODE
+           PERFORM AUDIT-LOG-ENTRY
            PERFORM CLOSING
            EXIT.
-       
+
        FILE-HANDLING SECTION.
 
-           EVALUATE OPERATION
+           EVALUATE TRUE
                WHEN F-OPEN
                    PERFORM OPEN-FILE
                WHEN F-CLOSE
@@ -44,42 +182,938 @@
                    PERFORM READ-FILE
                WHEN F-WRITE
                    PERFORM WRITE-FILE
+               WHEN F-REWRITE
+                   PERFORM REWRITE-FILE
+               WHEN F-DELETE
+                   PERFORM DELETE-FILE
+               WHEN F-CHECK-EXISTS
+                   PERFORM CHECK-FILE-EXISTENCE
                WHEN OTHER
                    DISPLAY "INVALID OPERATION"
-                   PERFORM CLOSING
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           EXIT.
+
+       SET-SHOP-RETURN-CODE SECTION.
+
+           EVALUATE TRUE
+               WHEN FILENAME-LOCKED
+                   SET RC-SEVERE TO TRUE
+                   MOVE "FILE LOCKED BY ANOTHER PROCESS" TO
+                       SHOP-RETURN-MESSAGE
+               WHEN FILENAME-NOT-FOUND
+                   SET RC-SEVERE TO TRUE
+                   MOVE "FILE NOT FOUND" TO SHOP-RETURN-MESSAGE
+               WHEN FILENAME-INVALID
+                   SET RC-ERROR TO TRUE
+                   MOVE "INVALID REQUEST" TO SHOP-RETURN-MESSAGE
+               WHEN FILENAME-EOF
+                   SET RC-WARNING TO TRUE
+                   MOVE "END OF FILE REACHED" TO SHOP-RETURN-MESSAGE
+               WHEN NOT FILENAME-IO-OK
+                   SET RC-ERROR TO TRUE
+                   MOVE "FILE I/O ERROR" TO SHOP-RETURN-MESSAGE
+               WHEN OTHER
+                   SET RC-SUCCESS TO TRUE
+                   MOVE "NORMAL COMPLETION" TO SHOP-RETURN-MESSAGE
+           END-EVALUATE
+
+           EXIT.
+
+       AUDIT-LOG-ENTRY SECTION.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-DATE        DELIMITED BY SIZE
+                  "-"                  DELIMITED BY SIZE
+                  WS-AUDIT-TIME        DELIMITED BY SIZE
+                  " PGM="              DELIMITED BY SIZE
+                  PGM-NAME OF FILEHANDLER    DELIMITED BY SIZE
+                  " OP="               DELIMITED BY SIZE
+                  OPERATION OF FILEHANDLER   DELIMITED BY SIZE
+                  " FILE="             DELIMITED BY SIZE
+                  FILENAME OF FILEHANDLER    DELIMITED BY SPACE
+                  " STATUS="           DELIMITED BY SIZE
+                  FILENAME-IO-STATUS   DELIMITED BY SIZE
+                  " RC="               DELIMITED BY SIZE
+                  SHOP-RETURN-CODE     DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+
+           EXIT.
+
+       ASSIGN-HANDLE SECTION.
+
+           EVALUATE TRUE
+               WHEN NOT HANDLE-1-IN-USE
+                   MOVE 1 TO FH-HANDLE-ID OF FILEHANDLER
+                   SET HANDLE-1-IN-USE TO TRUE
+               WHEN NOT HANDLE-2-IN-USE
+                   MOVE 2 TO FH-HANDLE-ID OF FILEHANDLER
+                   SET HANDLE-2-IN-USE TO TRUE
+               WHEN OTHER
+                   SET FILENAME-INVALID TO TRUE
            END-EVALUATE
+
+           EXIT.
+
+       CLAIM-HANDLE-1 SECTION.
+
+           IF HANDLE-1-IN-USE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE 1 TO FH-HANDLE-ID OF FILEHANDLER
+               SET HANDLE-1-IN-USE TO TRUE
+           END-IF
+
+           EXIT.
+
+       CLAIM-HANDLE-2 SECTION.
+
+           IF HANDLE-2-IN-USE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE 2 TO FH-HANDLE-ID OF FILEHANDLER
+               SET HANDLE-2-IN-USE TO TRUE
+           END-IF
+
+           EXIT.
+
+       CLAIM-HANDLE-3 SECTION.
+
+           IF HANDLE-3-IN-USE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE 3 TO FH-HANDLE-ID OF FILEHANDLER
+               SET HANDLE-3-IN-USE TO TRUE
+           END-IF
+
            EXIT.
-       
+
+       CLAIM-HANDLE-4 SECTION.
+
+           IF HANDLE-4-IN-USE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE 4 TO FH-HANDLE-ID OF FILEHANDLER
+               SET HANDLE-4-IN-USE TO TRUE
+           END-IF
+
+           EXIT.
+
        OPEN-FILE SECTION.
-           
-           EVALUATE OPEN-MODE
+
+           IF READ-MODE OR UPDATE-MODE OR RESTART-MODE
+               PERFORM CHECK-FILE-EXISTENCE
+               IF FILENAME-NOT-FOUND
+                   SET FILENAME-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT FILENAME-INVALID
+               IF FH-HANDLE-ID-NOT-ASSIGNED
+                   EVALUATE TRUE
+                       WHEN FO-INDEXED
+                           PERFORM CLAIM-HANDLE-3
+                       WHEN FO-REPORT
+                           PERFORM CLAIM-HANDLE-4
+                       WHEN OTHER
+                           PERFORM ASSIGN-HANDLE
+                   END-EVALUATE
+               ELSE
+                   EVALUATE FH-HANDLE-ID OF FILEHANDLER
+                       WHEN 1
+                           PERFORM CLAIM-HANDLE-1
+                       WHEN 2
+                           PERFORM CLAIM-HANDLE-2
+                       WHEN 3
+                           PERFORM CLAIM-HANDLE-3
+                       WHEN 4
+                           PERFORM CLAIM-HANDLE-4
+                       WHEN OTHER
+                           SET FILENAME-INVALID TO TRUE
+                   END-EVALUATE
+               END-IF
+
+               IF NOT FILENAME-INVALID
+                   EVALUATE FH-HANDLE-ID OF FILEHANDLER
+                       WHEN 1
+                           PERFORM OPEN-FILE-1
+                       WHEN 2
+                           PERFORM OPEN-FILE-2
+                       WHEN 3
+                           PERFORM OPEN-FILE-3
+                       WHEN 4
+                           PERFORM OPEN-FILE-4
+                       WHEN OTHER
+                           SET FILENAME-INVALID TO TRUE
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXIT.
+
+       CHECK-FILE-EXISTENCE SECTION.
+
+           MOVE SPACES TO WS-CHK-FILE-NAME
+           MOVE FILENAME OF FILEHANDLER TO WS-CHK-FILE-NAME
+
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CHK-FILE-NAME
+                   WS-CHK-DETAILS
+               RETURNING WS-CHK-RC
+
+           IF WS-CHK-RC = 0
+               SET FILENAME-EXISTS TO TRUE
+               MOVE WS-CHK-SIZE TO FH-FILE-SIZE OF FILEHANDLER
+           ELSE
+               SET FILENAME-NOT-FOUND TO TRUE
+               MOVE 0 TO FH-FILE-SIZE OF FILEHANDLER
+           END-IF
+
+           SET FILENAME-IO-OK TO TRUE
+
+           EXIT.
+
+       OPEN-FILE-1 SECTION.
+
+           MOVE FILENAME OF FILEHANDLER TO WS-DYN-FILENAME-1
+
+           EVALUATE TRUE
+               WHEN READ-MODE
+                   OPEN INPUT MY-FILE-1
+               WHEN WRITE-MODE
+                   OPEN OUTPUT MY-FILE-1
+               WHEN APPEND-MODE
+                   OPEN EXTEND MY-FILE-1
+               WHEN UPDATE-MODE
+                   PERFORM ACQUIRE-LOCK-1
+                   IF NOT FILENAME-INVALID
+                       OPEN I-O MY-FILE-1
+                   ELSE
+                       MOVE 'N' TO WS-HANDLE-1-SWITCH
+                   END-IF
+               WHEN RESTART-MODE
+                   PERFORM RESTART-OPEN-1
+               WHEN OTHER
+                   DISPLAY "INVALID OPEN MODE"
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           IF NOT FILENAME-INVALID
+               IF WS-MY-FILE-STATUS-1 = "00"
+                   SET FILENAME-OPENED TO TRUE
+               ELSE
+                   SET FILENAME-INVALID TO TRUE
+                   MOVE 'N' TO WS-HANDLE-1-SWITCH
+                   PERFORM RELEASE-LOCK-1
+               END-IF
+           END-IF
+
+           MOVE WS-MY-FILE-STATUS-1 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       RESTART-OPEN-1 SECTION.
+
+           MOVE SPACES TO WS-CKPT-FILENAME-1
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".CKP"                  DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME-1
+           MOVE WS-CKPT-FILENAME-1 TO WS-DYN-CKPT-FILENAME
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKPT-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CHECKPOINT-RECORD TO WS-CKPT-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-CKPT-RESTART-COUNT
+           END-IF
+
+           OPEN INPUT MY-FILE-1
+
+           MOVE WS-CKPT-RESTART-COUNT TO WS-SKIP-TARGET-1
+           MOVE 0                     TO WS-SKIP-COUNTER-1
+           PERFORM SKIP-RECORDS-1 UNTIL WS-SKIP-COUNTER-1 >=
+               WS-SKIP-TARGET-1
+
+           MOVE WS-SKIP-TARGET-1 TO WS-READ-COUNT-1
+           MOVE WS-SKIP-TARGET-1 TO CHECKPOINT-POSITION OF FILEHANDLER
+
+           EXIT.
+
+       SKIP-RECORDS-1 SECTION.
+
+           READ MY-FILE-1 INTO FILE-RECORD
+               AT END
+                   MOVE WS-SKIP-TARGET-1 TO WS-SKIP-COUNTER-1
+           END-READ
+           IF NOT FILENAME-EOF
+               ADD 1 TO WS-SKIP-COUNTER-1
+           END-IF
+
+           EXIT.
+
+       SAVE-CHECKPOINT-1 SECTION.
+
+           MOVE SPACES TO WS-CKPT-FILENAME-1
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".CKP"                  DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME-1
+           MOVE WS-CKPT-FILENAME-1 TO WS-DYN-CKPT-FILENAME
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-READ-COUNT-1 TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           EXIT.
+
+       ACQUIRE-LOCK-1 SECTION.
+
+           MOVE SPACES TO WS-LOCK-FILENAME-1
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".LOCK"                 DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME-1
+
+           MOVE SPACES           TO WS-CHK-FILE-NAME
+           MOVE WS-LOCK-FILENAME-1 TO WS-CHK-FILE-NAME
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CHK-FILE-NAME
+                   WS-CHK-DETAILS
+               RETURNING WS-CHK-RC
+
+           IF WS-CHK-RC = 0
+               SET FILENAME-LOCKED TO TRUE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE WS-LOCK-FILENAME-1 TO WS-DYN-LOCK-FILENAME
+               OPEN OUTPUT LOCK-FILE
+               CLOSE LOCK-FILE
+               SET HANDLE-1-LOCKED TO TRUE
+           END-IF
+
+           EXIT.
+
+       RELEASE-LOCK-1 SECTION.
+
+           IF HANDLE-1-LOCKED
+               MOVE SPACES             TO WS-LOCK-DEL-NAME
+               MOVE WS-LOCK-FILENAME-1 TO WS-LOCK-DEL-NAME
+               CALL "CBL_DELETE_FILE" USING WS-LOCK-DEL-NAME
+                   RETURNING WS-LOCK-DEL-RC
+               MOVE 'N' TO WS-HANDLE-1-LOCK-SWITCH
+           END-IF
+
+           EXIT.
+
+       OPEN-FILE-2 SECTION.
+
+           MOVE FILENAME OF FILEHANDLER TO WS-DYN-FILENAME-2
+
+           EVALUATE TRUE
                WHEN READ-MODE
-                   OPEN INPUT MY-FILE
+                   OPEN INPUT MY-FILE-2
                WHEN WRITE-MODE
-                   OPEN OUTPUT MY-FILE
+                   OPEN OUTPUT MY-FILE-2
                WHEN APPEND-MODE
-                   OPEN EXTEND MY-FILE
+                   OPEN EXTEND MY-FILE-2
                WHEN UPDATE-MODE
-                   OPEN I-O MY-FILE
+                   PERFORM ACQUIRE-LOCK-2
+                   IF NOT FILENAME-INVALID
+                       OPEN I-O MY-FILE-2
+                   ELSE
+                       MOVE 'N' TO WS-HANDLE-2-SWITCH
+                   END-IF
+               WHEN RESTART-MODE
+                   PERFORM RESTART-OPEN-2
                WHEN OTHER
                    DISPLAY "INVALID OPEN MODE"
-                   PERFORM CLOSING
+                   SET FILENAME-INVALID TO TRUE
            END-EVALUATE
 
+           IF NOT FILENAME-INVALID
+               IF WS-MY-FILE-STATUS-2 = "00"
+                   SET FILENAME-OPENED TO TRUE
+               ELSE
+                   SET FILENAME-INVALID TO TRUE
+                   MOVE 'N' TO WS-HANDLE-2-SWITCH
+                   PERFORM RELEASE-LOCK-2
+               END-IF
+           END-IF
+
+           MOVE WS-MY-FILE-STATUS-2 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       RESTART-OPEN-2 SECTION.
+
+           MOVE SPACES TO WS-CKPT-FILENAME-2
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".CKP"                  DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME-2
+           MOVE WS-CKPT-FILENAME-2 TO WS-DYN-CKPT-FILENAME
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKPT-RESTART-COUNT
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CHECKPOINT-RECORD TO WS-CKPT-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-CKPT-RESTART-COUNT
+           END-IF
+
+           OPEN INPUT MY-FILE-2
+
+           MOVE WS-CKPT-RESTART-COUNT TO WS-SKIP-TARGET-2
+           MOVE 0                     TO WS-SKIP-COUNTER-2
+           PERFORM SKIP-RECORDS-2 UNTIL WS-SKIP-COUNTER-2 >=
+               WS-SKIP-TARGET-2
+
+           MOVE WS-SKIP-TARGET-2 TO WS-READ-COUNT-2
+           MOVE WS-SKIP-TARGET-2 TO CHECKPOINT-POSITION OF FILEHANDLER
+
+           EXIT.
+
+       SKIP-RECORDS-2 SECTION.
+
+           READ MY-FILE-2 INTO FILE-RECORD
+               AT END
+                   MOVE WS-SKIP-TARGET-2 TO WS-SKIP-COUNTER-2
+           END-READ
+           IF NOT FILENAME-EOF
+               ADD 1 TO WS-SKIP-COUNTER-2
+           END-IF
+
+           EXIT.
+
+       SAVE-CHECKPOINT-2 SECTION.
+
+           MOVE SPACES TO WS-CKPT-FILENAME-2
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".CKP"                  DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME-2
+           MOVE WS-CKPT-FILENAME-2 TO WS-DYN-CKPT-FILENAME
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-READ-COUNT-2 TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
            EXIT.
+
+       ACQUIRE-LOCK-2 SECTION.
+
+           MOVE SPACES TO WS-LOCK-FILENAME-2
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".LOCK"                 DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME-2
+
+           MOVE SPACES           TO WS-CHK-FILE-NAME
+           MOVE WS-LOCK-FILENAME-2 TO WS-CHK-FILE-NAME
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CHK-FILE-NAME
+                   WS-CHK-DETAILS
+               RETURNING WS-CHK-RC
+
+           IF WS-CHK-RC = 0
+               SET FILENAME-LOCKED TO TRUE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE WS-LOCK-FILENAME-2 TO WS-DYN-LOCK-FILENAME
+               OPEN OUTPUT LOCK-FILE
+               CLOSE LOCK-FILE
+               SET HANDLE-2-LOCKED TO TRUE
+           END-IF
+
+           EXIT.
+
+       RELEASE-LOCK-2 SECTION.
+
+           IF HANDLE-2-LOCKED
+               MOVE SPACES             TO WS-LOCK-DEL-NAME
+               MOVE WS-LOCK-FILENAME-2 TO WS-LOCK-DEL-NAME
+               CALL "CBL_DELETE_FILE" USING WS-LOCK-DEL-NAME
+                   RETURNING WS-LOCK-DEL-RC
+               MOVE 'N' TO WS-HANDLE-2-LOCK-SWITCH
+           END-IF
+
+           EXIT.
+
+       OPEN-FILE-3 SECTION.
+
+           MOVE FILENAME OF FILEHANDLER TO WS-DYN-FILENAME-3
+
+           EVALUATE TRUE
+               WHEN READ-MODE
+                   OPEN INPUT MY-FILE-3
+               WHEN WRITE-MODE
+                   OPEN OUTPUT MY-FILE-3
+               WHEN UPDATE-MODE
+                   PERFORM ACQUIRE-LOCK-3
+                   IF NOT FILENAME-INVALID
+                       OPEN I-O MY-FILE-3
+                   ELSE
+                       MOVE 'N' TO WS-HANDLE-3-SWITCH
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "INVALID OPEN MODE"
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           IF NOT FILENAME-INVALID
+               IF WS-MY-FILE-STATUS-3 = "00"
+                   SET FILENAME-OPENED TO TRUE
+               ELSE
+                   SET FILENAME-INVALID TO TRUE
+                   MOVE 'N' TO WS-HANDLE-3-SWITCH
+                   PERFORM RELEASE-LOCK-3
+               END-IF
+           END-IF
+
+           MOVE WS-MY-FILE-STATUS-3 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       ACQUIRE-LOCK-3 SECTION.
+
+           MOVE SPACES TO WS-LOCK-FILENAME-3
+           STRING FILENAME OF FILEHANDLER DELIMITED BY SPACE
+                  ".LOCK"                 DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME-3
+
+           MOVE SPACES           TO WS-CHK-FILE-NAME
+           MOVE WS-LOCK-FILENAME-3 TO WS-CHK-FILE-NAME
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CHK-FILE-NAME
+                   WS-CHK-DETAILS
+               RETURNING WS-CHK-RC
+
+           IF WS-CHK-RC = 0
+               SET FILENAME-LOCKED TO TRUE
+               SET FILENAME-INVALID TO TRUE
+           ELSE
+               MOVE WS-LOCK-FILENAME-3 TO WS-DYN-LOCK-FILENAME
+               OPEN OUTPUT LOCK-FILE
+               CLOSE LOCK-FILE
+               SET HANDLE-3-LOCKED TO TRUE
+           END-IF
+
+           EXIT.
+
+       RELEASE-LOCK-3 SECTION.
+
+           IF HANDLE-3-LOCKED
+               MOVE SPACES             TO WS-LOCK-DEL-NAME
+               MOVE WS-LOCK-FILENAME-3 TO WS-LOCK-DEL-NAME
+               CALL "CBL_DELETE_FILE" USING WS-LOCK-DEL-NAME
+                   RETURNING WS-LOCK-DEL-RC
+               MOVE 'N' TO WS-HANDLE-3-LOCK-SWITCH
+           END-IF
+
+           EXIT.
+
+       OPEN-FILE-4 SECTION.
+
+           MOVE FILENAME OF FILEHANDLER TO WS-DYN-FILENAME-4
+
+           EVALUATE TRUE
+               WHEN WRITE-MODE
+                   OPEN OUTPUT REPORT-FILE
+               WHEN APPEND-MODE
+                   OPEN EXTEND REPORT-FILE
+               WHEN OTHER
+                   DISPLAY "INVALID OPEN MODE"
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           IF NOT FILENAME-INVALID
+               IF WS-MY-FILE-STATUS-4 = "00"
+                   SET FILENAME-OPENED TO TRUE
+               ELSE
+                   SET FILENAME-INVALID TO TRUE
+                   MOVE 'N' TO WS-HANDLE-4-SWITCH
+               END-IF
+           END-IF
+
+           MOVE WS-MY-FILE-STATUS-4 TO FILENAME-IO-STATUS
+
+           EXIT.
+
        CLOSE-FILE SECTION.
-           
+
+           EVALUATE FH-HANDLE-ID OF FILEHANDLER
+               WHEN 1
+                   PERFORM CLOSE-FILE-1
+               WHEN 2
+                   PERFORM CLOSE-FILE-2
+               WHEN 3
+                   PERFORM CLOSE-FILE-3
+               WHEN 4
+                   PERFORM CLOSE-FILE-4
+               WHEN OTHER
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           EXIT.
+
+       CLOSE-FILE-1 SECTION.
+
+           CLOSE MY-FILE-1
+           PERFORM RELEASE-LOCK-1
+           SET FILENAME-CLOSED TO TRUE
+           MOVE 'N' TO WS-HANDLE-1-SWITCH
+           MOVE WS-READ-COUNT-1 TO READ-COUNT OF FILEHANDLER
+           MOVE WS-WRITE-COUNT-1 TO WRITE-COUNT OF FILEHANDLER
+           MOVE WS-MY-FILE-STATUS-1 TO FILENAME-IO-STATUS
+           MOVE 0 TO WS-READ-COUNT-1
+           MOVE 0 TO WS-WRITE-COUNT-1
+
+           EXIT.
+
+       CLOSE-FILE-2 SECTION.
+
+           CLOSE MY-FILE-2
+           PERFORM RELEASE-LOCK-2
+           SET FILENAME-CLOSED TO TRUE
+           MOVE 'N' TO WS-HANDLE-2-SWITCH
+           MOVE WS-READ-COUNT-2 TO READ-COUNT OF FILEHANDLER
+           MOVE WS-WRITE-COUNT-2 TO WRITE-COUNT OF FILEHANDLER
+           MOVE WS-MY-FILE-STATUS-2 TO FILENAME-IO-STATUS
+           MOVE 0 TO WS-READ-COUNT-2
+           MOVE 0 TO WS-WRITE-COUNT-2
+
+           EXIT.
+
+       CLOSE-FILE-3 SECTION.
+
+           CLOSE MY-FILE-3
+           PERFORM RELEASE-LOCK-3
+           SET FILENAME-CLOSED TO TRUE
+           MOVE 'N' TO WS-HANDLE-3-SWITCH
+           MOVE WS-READ-COUNT-3 TO READ-COUNT OF FILEHANDLER
+           MOVE WS-WRITE-COUNT-3 TO WRITE-COUNT OF FILEHANDLER
+           MOVE WS-MY-FILE-STATUS-3 TO FILENAME-IO-STATUS
+           MOVE 0 TO WS-READ-COUNT-3
+           MOVE 0 TO WS-WRITE-COUNT-3
+
            EXIT.
+
+       CLOSE-FILE-4 SECTION.
+
+           CLOSE REPORT-FILE
+           SET FILENAME-CLOSED TO TRUE
+           MOVE 'N' TO WS-HANDLE-4-SWITCH
+           MOVE WS-WRITE-COUNT-4 TO WRITE-COUNT OF FILEHANDLER
+           MOVE WS-MY-FILE-STATUS-4 TO FILENAME-IO-STATUS
+           MOVE 0 TO WS-WRITE-COUNT-4
+
+           EXIT.
+
        READ-FILE SECTION.
-           
+
+           EVALUATE FH-HANDLE-ID OF FILEHANDLER
+               WHEN 1
+                   PERFORM READ-FILE-1
+               WHEN 2
+                   PERFORM READ-FILE-2
+               WHEN 3
+                   PERFORM READ-FILE-3
+               WHEN OTHER
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
            EXIT.
+
+       READ-FILE-1 SECTION.
+
+           READ MY-FILE-1 INTO FILE-RECORD
+               AT END
+                   SET FILENAME-EOF TO TRUE
+           END-READ
+           IF NOT FILENAME-EOF
+               ADD 1 TO WS-READ-COUNT-1
+               IF CHECKPOINT-INTERVAL OF FILEHANDLER > 0
+                   DIVIDE WS-READ-COUNT-1 BY CHECKPOINT-INTERVAL OF
+                       FILEHANDLER GIVING WS-CKPT-QUOT
+                       REMAINDER WS-CKPT-REM
+                   IF WS-CKPT-REM = 0
+                       PERFORM SAVE-CHECKPOINT-1
+                   END-IF
+               END-IF
+           END-IF
+           MOVE WS-REC-LEN-1 TO RECORD-LENGTH
+           MOVE WS-MY-FILE-STATUS-1 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       READ-FILE-2 SECTION.
+
+           READ MY-FILE-2 INTO FILE-RECORD
+               AT END
+                   SET FILENAME-EOF TO TRUE
+           END-READ
+           IF NOT FILENAME-EOF
+               ADD 1 TO WS-READ-COUNT-2
+               IF CHECKPOINT-INTERVAL OF FILEHANDLER > 0
+                   DIVIDE WS-READ-COUNT-2 BY CHECKPOINT-INTERVAL OF
+                       FILEHANDLER GIVING WS-CKPT-QUOT
+                       REMAINDER WS-CKPT-REM
+                   IF WS-CKPT-REM = 0
+                       PERFORM SAVE-CHECKPOINT-2
+                   END-IF
+               END-IF
+           END-IF
+           MOVE WS-REC-LEN-2 TO RECORD-LENGTH
+           MOVE WS-MY-FILE-STATUS-2 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       READ-FILE-3 SECTION.
+
+           IF RECORD-KEY OF FILEHANDLER NOT = SPACES
+               MOVE RECORD-KEY OF FILEHANDLER TO LFR-3-KEY
+               READ MY-FILE-3
+                   INVALID KEY
+                       SET FILENAME-INVALID TO TRUE
+               END-READ
+           ELSE
+               READ MY-FILE-3 NEXT RECORD
+                   AT END
+                       SET FILENAME-EOF TO TRUE
+               END-READ
+           END-IF
+
+           IF NOT FILENAME-EOF AND NOT FILENAME-INVALID
+               MOVE LFR-3-KEY  TO RECORD-KEY OF FILEHANDLER
+               MOVE LFR-3-DATA TO FILE-RECORD
+               ADD 1 TO WS-READ-COUNT-3
+           END-IF
+           MOVE WS-MY-FILE-STATUS-3 TO FILENAME-IO-STATUS
+
+           EXIT.
+
        WRITE-FILE SECTION.
-           
+
+           EVALUATE FH-HANDLE-ID OF FILEHANDLER
+               WHEN 1
+                   PERFORM WRITE-FILE-1
+               WHEN 2
+                   PERFORM WRITE-FILE-2
+               WHEN 3
+                   PERFORM WRITE-FILE-3
+               WHEN 4
+                   PERFORM WRITE-FILE-4
+               WHEN OTHER
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           EXIT.
+
+       WRITE-FILE-1 SECTION.
+
+           IF RECORD-LENGTH OF FILEHANDLER > 0
+               MOVE RECORD-LENGTH OF FILEHANDLER TO WS-REC-LEN-1
+           ELSE
+               MOVE 500 TO WS-REC-LEN-1
+           END-IF
+
+           WRITE LOCAL-FILE-RECORD-1 FROM FILE-RECORD
+           IF WS-MY-FILE-STATUS-1 = "00"
+               ADD 1 TO WS-WRITE-COUNT-1
+           END-IF
+           MOVE WS-MY-FILE-STATUS-1 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       WRITE-FILE-2 SECTION.
+
+           IF RECORD-LENGTH OF FILEHANDLER > 0
+               MOVE RECORD-LENGTH OF FILEHANDLER TO WS-REC-LEN-2
+           ELSE
+               MOVE 500 TO WS-REC-LEN-2
+           END-IF
+
+           WRITE LOCAL-FILE-RECORD-2 FROM FILE-RECORD
+           IF WS-MY-FILE-STATUS-2 = "00"
+               ADD 1 TO WS-WRITE-COUNT-2
+           END-IF
+           MOVE WS-MY-FILE-STATUS-2 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       WRITE-FILE-3 SECTION.
+
+           MOVE RECORD-KEY OF FILEHANDLER TO LFR-3-KEY
+           MOVE FILE-RECORD(1:480) TO LFR-3-DATA
+
+           WRITE LOCAL-FILE-RECORD-3
+               INVALID KEY
+                   SET FILENAME-INVALID TO TRUE
+           END-WRITE
+
+           IF NOT FILENAME-INVALID
+               ADD 1 TO WS-WRITE-COUNT-3
+           END-IF
+           MOVE WS-MY-FILE-STATUS-3 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       WRITE-FILE-4 SECTION.
+
+           EVALUATE TRUE
+               WHEN RL-HEADER
+                   MOVE '1' TO REPORT-RECORD(1:1)
+                   MOVE FILE-RECORD(1:132) TO REPORT-RECORD(2:132)
+               WHEN RL-FOOTER
+                   MOVE '0' TO REPORT-RECORD(1:1)
+                   MOVE FILE-RECORD(1:132) TO REPORT-RECORD(2:132)
+               WHEN RL-DETAIL
+                   MOVE ' ' TO REPORT-RECORD(1:1)
+                   MOVE FILE-RECORD(1:132) TO REPORT-RECORD(2:132)
+               WHEN OTHER
+                   MOVE FILE-RECORD(1:133) TO REPORT-RECORD
+           END-EVALUATE
+
+           WRITE REPORT-RECORD
+           IF WS-MY-FILE-STATUS-4 = "00"
+               ADD 1 TO WS-WRITE-COUNT-4
+           END-IF
+           MOVE WS-MY-FILE-STATUS-4 TO FILENAME-IO-STATUS
+
            EXIT.
+
+       REWRITE-FILE SECTION.
+
+           EVALUATE FH-HANDLE-ID OF FILEHANDLER
+               WHEN 1
+                   PERFORM REWRITE-FILE-1
+               WHEN 2
+                   PERFORM REWRITE-FILE-2
+               WHEN 3
+                   PERFORM REWRITE-FILE-3
+               WHEN OTHER
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           EXIT.
+
+       REWRITE-FILE-1 SECTION.
+
+           IF RECORD-LENGTH OF FILEHANDLER > 0
+               MOVE RECORD-LENGTH OF FILEHANDLER TO WS-REC-LEN-1
+           ELSE
+               MOVE 500 TO WS-REC-LEN-1
+           END-IF
+
+           REWRITE LOCAL-FILE-RECORD-1 FROM FILE-RECORD
+           IF WS-MY-FILE-STATUS-1 NOT = "00"
+               SET FILENAME-INVALID TO TRUE
+           END-IF
+           MOVE WS-MY-FILE-STATUS-1 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       REWRITE-FILE-2 SECTION.
+
+           IF RECORD-LENGTH OF FILEHANDLER > 0
+               MOVE RECORD-LENGTH OF FILEHANDLER TO WS-REC-LEN-2
+           ELSE
+               MOVE 500 TO WS-REC-LEN-2
+           END-IF
+
+           REWRITE LOCAL-FILE-RECORD-2 FROM FILE-RECORD
+           IF WS-MY-FILE-STATUS-2 NOT = "00"
+               SET FILENAME-INVALID TO TRUE
+           END-IF
+           MOVE WS-MY-FILE-STATUS-2 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       REWRITE-FILE-3 SECTION.
+
+           MOVE RECORD-KEY OF FILEHANDLER TO LFR-3-KEY
+           MOVE FILE-RECORD(1:480) TO LFR-3-DATA
+
+           REWRITE LOCAL-FILE-RECORD-3
+               INVALID KEY
+                   SET FILENAME-INVALID TO TRUE
+           END-REWRITE
+
+           MOVE WS-MY-FILE-STATUS-3 TO FILENAME-IO-STATUS
+
+           EXIT.
+
+       DELETE-FILE SECTION.
+
+           EVALUATE FH-HANDLE-ID OF FILEHANDLER
+               WHEN 1
+                   DISPLAY "DELETE NOT SUPPORTED ON SEQUENTIAL HANDLE"
+                   SET FILENAME-INVALID TO TRUE
+               WHEN 2
+                   DISPLAY "DELETE NOT SUPPORTED ON SEQUENTIAL HANDLE"
+                   SET FILENAME-INVALID TO TRUE
+               WHEN 3
+                   PERFORM DELETE-FILE-3
+               WHEN OTHER
+                   SET FILENAME-INVALID TO TRUE
+           END-EVALUATE
+
+           EXIT.
+
+       DELETE-FILE-3 SECTION.
+
+           MOVE RECORD-KEY OF FILEHANDLER TO LFR-3-KEY
+
+           DELETE MY-FILE-3
+               INVALID KEY
+                   SET FILENAME-INVALID TO TRUE
+           END-DELETE
+
+           MOVE WS-MY-FILE-STATUS-3 TO FILENAME-IO-STATUS
+
+           EXIT.
+
        INPUT-VALIDATION SECTION.
 
+           SET FILENAME-VALID TO TRUE
+           SET FILENAME-UNLOCKED TO TRUE
+           MOVE SPACES TO FILENAME-READ-STATUS
+           MOVE SPACES TO FILENAME-EXISTS-STATUS
+
+           IF FILENAME OF FILEHANDLER = SPACES
+               SET FILENAME-INVALID TO TRUE
+           END-IF
+
+           IF NOT F-OPEN AND NOT F-CLOSE AND NOT F-READ
+                   AND NOT F-WRITE AND NOT F-REWRITE AND NOT F-DELETE
+                   AND NOT F-CHECK-EXISTS
+               SET FILENAME-INVALID TO TRUE
+           END-IF
+
+           IF F-OPEN
+               IF NOT READ-MODE AND NOT WRITE-MODE
+                       AND NOT APPEND-MODE AND NOT UPDATE-MODE
+                       AND NOT RESTART-MODE
+                   SET FILENAME-INVALID TO TRUE
+               END-IF
+           END-IF
+
            EXIT.
 
        CLOSING SECTION.
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.

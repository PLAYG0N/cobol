@@ -2,17 +2,38 @@
       * module  
 
        01 FILEHANDLER.
-           05 PGM-NAME PIC X(11)   VALUE 'FILEHANDLER'.                      
-           05 FILENAME PIC X(8).
+           05 PGM-NAME PIC X(11)   VALUE 'FILEHANDLER'.
+           05 FILENAME PIC X(200).
+           05 FH-HANDLE-ID PIC 9(01).
+               88 FH-HANDLE-ID-NOT-ASSIGNED VALUE 0.
            05 OPERATION PIC X(1).
                88 F-OPEN           VALUE 'O'.
                88 F-CLOSE          VALUE 'C'.
                88 F-READ           VALUE 'R'.
                88 F-WRITE          VALUE 'W'.
+               88 F-REWRITE        VALUE 'V'.
+               88 F-DELETE         VALUE 'D'.
+               88 F-CHECK-EXISTS   VALUE 'X'.
            05 OPEN-MODE PIC X(1).
                88 READ-MODE        VALUE 'R'.
                88 WRITE-MODE       VALUE 'W'.
                88 APPEND-MODE      VALUE 'A'.
                88 UPDATE-MODE      VALUE 'U'.
-           
+               88 RESTART-MODE     VALUE 'S'.
+           05 CHECKPOINT-INTERVAL PIC 9(05).
+           05 CHECKPOINT-POSITION PIC 9(09).
+           05 FILE-ORGANIZATION PIC X(1).
+               88 FO-SEQUENTIAL    VALUE 'S'.
+               88 FO-INDEXED       VALUE 'I'.
+               88 FO-REPORT        VALUE 'L'.
+           05 REPORT-LINE-TYPE PIC X(1).
+               88 RL-DETAIL        VALUE 'D'.
+               88 RL-HEADER        VALUE 'H'.
+               88 RL-FOOTER        VALUE 'F'.
+           05 RECORD-KEY PIC X(20).
+           05 FH-FILE-SIZE PIC 9(09).
+
+           05 RECORD-LENGTH PIC 9(05).
+           05 READ-COUNT PIC 9(09).
+           05 WRITE-COUNT PIC 9(09).
            05 FILE-RECORD PIC X(500).

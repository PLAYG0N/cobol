@@ -5,4 +5,24 @@
                88 FILENAME-CLOSED VALUE "C".
            05 FILENAME-READ-STATUS PIC X(3).
                88 FILENAME-EOF VALUE "EOF".
-           
\ No newline at end of file
+           05 FILENAME-VALIDATION-STATUS PIC X(1).
+               88 FILENAME-VALID VALUE "V".
+               88 FILENAME-INVALID VALUE "I".
+           05 FILENAME-EXISTS-STATUS PIC X(1).
+               88 FILENAME-EXISTS VALUE "Y".
+               88 FILENAME-NOT-FOUND VALUE "N".
+           05 FILENAME-LOCK-STATUS PIC X(1).
+               88 FILENAME-LOCKED VALUE "L".
+               88 FILENAME-UNLOCKED VALUE "U".
+           05 FILENAME-IO-STATUS PIC X(2).
+               88 FILENAME-IO-OK           VALUE "00".
+               88 FILENAME-IO-EOF          VALUE "10".
+               88 FILENAME-IO-NOT-FOUND    VALUE "35".
+               88 FILENAME-IO-ORG-CONFLICT VALUE "37".
+           05 SHOP-RETURN-CODE PIC 9(04).
+               88 RC-SUCCESS  VALUE 0000.
+               88 RC-WARNING  VALUE 0004.
+               88 RC-ERROR    VALUE 0008.
+               88 RC-SEVERE   VALUE 0012.
+               88 RC-CRITICAL VALUE 0016.
+           05 SHOP-RETURN-MESSAGE PIC X(40).

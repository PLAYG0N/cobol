@@ -0,0 +1,18 @@
+//FILERUN  PROC PGMNAME=FILETEST,
+//             LOADLIB=PROD.FILEHANDLER.LOADLIB,
+//             HLQ=PROD.FILEHANDLER
+//*
+//* CATALOGED PROCEDURE TO RUN A FILEHANDLER-BASED DRIVER PROGRAM.
+//* OVERRIDE PGMNAME= TO RUN A DIFFERENT DRIVER BUILT AGAINST
+//* FILEHANDLER. AUDITLOG MATCHES THE LITERAL FILENAME FILEHANDLER
+//* ASSIGNS ITS AUDIT TRAIL TO, SO EVERY STEP THAT RUNS A
+//* FILEHANDLER-BASED PROGRAM NEEDS IT ALLOCATED.
+//*
+//RUN      EXEC PGM=&PGMNAME
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=&HLQ..AUDITLOG,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=265,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*

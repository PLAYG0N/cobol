@@ -0,0 +1,8 @@
+//FILETEST JOB (ACCTNO),'FILEHANDLER REGR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* RUNS THE FILEHANDLER REGRESSION DRIVER (PROGRAM-ID FILETEST)
+//* AS A SCHEDULED BATCH JOB. SCHEDULE THIS AFTER ANY PROMOTION OF
+//* FILEHANDLER OR ITS CALLERS INTO PROD.FILEHANDLER.LOADLIB.
+//*
+//STEP1    EXEC PROC=FILERUN,PGMNAME=FILETEST
